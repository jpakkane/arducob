@@ -0,0 +1,119 @@
+      *Copyright (C) 2016 Jussi Pakkanen
+      *
+      *This program is free software: you can redistribute it and/or modify
+      *it under the terms of the GNU General Public License as published by
+      *the Free Software Foundation, either version 3 of the License, or
+      *(at your option) any later version.
+      *
+      *This program is distributed in the hope that it will be useful,
+      *but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      *GNU General Public License for more details.
+      *
+      *You should have received a copy of the GNU General Public License
+      *along with this program.  If not, see <http://www.gnu.org/licenses/>.
+      *
+      *Reads RUNLOG (one record per arduino.cob run, appended by
+      *WRITE-RUNLOG-PARA there) and prints a daily summary of run
+      *counts and uptime so a crash-looping or dark sign shows up
+      *without anyone having to walk past it.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. shiftrpt.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT RUNLOG ASSIGN TO "runlog.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-RUNLOG-STATUS.
+                SELECT REPORT-FILE ASSIGN TO "shiftrpt.out"
+                    ORGANIZATION LINE SEQUENTIAL.
+        DATA DIVISION.
+            FILE SECTION.
+            FD RUNLOG.
+                COPY "runlogrec.cpy".
+            FD REPORT-FILE.
+            01 REPORT-LINE PIC X(60).
+            WORKING-STORAGE SECTION.
+            01 WS-RUNLOG-STATUS PIC XX.
+            01 WS-RUNLOG-EOF PIC X VALUE 'N'.
+                88 RUNLOG-EOF VALUE 'Y'.
+            01 WS-CUR-DATE PIC X(8) VALUE SPACES.
+            01 WS-RUN-DATE PIC X(8).
+            01 WS-TOTAL-RUNS PIC 9(4) VALUE 0.
+            01 WS-TOTAL-CYCLES PIC 9(6) VALUE 0.
+            01 WS-TOTAL-UPTIME-SECS PIC 9(6) VALUE 0.
+            01 WS-START-HH PIC 99.
+            01 WS-START-MM PIC 99.
+            01 WS-START-SS PIC 99.
+            01 WS-END-HH PIC 99.
+            01 WS-END-MM PIC 99.
+            01 WS-END-SS PIC 99.
+            01 WS-START-SECS PIC S9(7).
+            01 WS-END-SECS PIC S9(7).
+            01 WS-RUN-SECS PIC S9(7).
+
+        PROCEDURE DIVISION.
+            OPEN INPUT RUNLOG.
+            IF WS-RUNLOG-STATUS NOT = "00"
+                DISPLAY "RUNLOG not found, nothing to report."
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT REPORT-FILE.
+            MOVE "Daily shift summary (date runs cycles uptime-secs)"
+                TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            PERFORM UNTIL RUNLOG-EOF
+                READ RUNLOG
+                    AT END MOVE 'Y' TO WS-RUNLOG-EOF
+                    NOT AT END PERFORM ACCUM-RUN-PARA
+                END-READ
+            END-PERFORM.
+            PERFORM WRITE-TOTALS-PARA.
+            CLOSE RUNLOG.
+            CLOSE REPORT-FILE.
+            STOP RUN.
+
+            ACCUM-RUN-PARA.
+            MOVE RUN-START-TS(1:8) TO WS-RUN-DATE.
+            IF WS-CUR-DATE = SPACES
+                MOVE WS-RUN-DATE TO WS-CUR-DATE
+            END-IF.
+            IF WS-RUN-DATE NOT = WS-CUR-DATE
+                PERFORM WRITE-TOTALS-PARA
+                MOVE WS-RUN-DATE TO WS-CUR-DATE
+                MOVE 0 TO WS-TOTAL-RUNS
+                MOVE 0 TO WS-TOTAL-CYCLES
+                MOVE 0 TO WS-TOTAL-UPTIME-SECS
+            END-IF.
+            ADD 1 TO WS-TOTAL-RUNS.
+            ADD RUN-CYCLES TO WS-TOTAL-CYCLES.
+            MOVE RUN-START-TS(9:2) TO WS-START-HH.
+            MOVE RUN-START-TS(11:2) TO WS-START-MM.
+            MOVE RUN-START-TS(13:2) TO WS-START-SS.
+            MOVE RUN-END-TS(9:2) TO WS-END-HH.
+            MOVE RUN-END-TS(11:2) TO WS-END-MM.
+            MOVE RUN-END-TS(13:2) TO WS-END-SS.
+            COMPUTE WS-START-SECS =
+                WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS.
+            COMPUTE WS-END-SECS =
+                WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS.
+            COMPUTE WS-RUN-SECS = WS-END-SECS - WS-START-SECS.
+            IF WS-RUN-SECS < 0
+                ADD 86400 TO WS-RUN-SECS
+            END-IF.
+            ADD WS-RUN-SECS TO WS-TOTAL-UPTIME-SECS.
+
+            WRITE-TOTALS-PARA.
+            IF WS-TOTAL-RUNS > 0
+                MOVE SPACES TO REPORT-LINE
+                STRING WS-CUR-DATE DELIMITED BY SIZE
+                        " runs=" DELIMITED BY SIZE
+                        WS-TOTAL-RUNS DELIMITED BY SIZE
+                        " cycles=" DELIMITED BY SIZE
+                        WS-TOTAL-CYCLES DELIMITED BY SIZE
+                        " uptime-secs=" DELIMITED BY SIZE
+                        WS-TOTAL-UPTIME-SECS DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                WRITE REPORT-LINE
+            END-IF.
