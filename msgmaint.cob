@@ -0,0 +1,274 @@
+      *Copyright (C) 2016 Jussi Pakkanen
+      *
+      *This program is free software: you can redistribute it and/or modify
+      *it under the terms of the GNU General Public License as published by
+      *the Free Software Foundation, either version 3 of the License, or
+      *(at your option) any later version.
+      *
+      *This program is distributed in the hope that it will be useful,
+      *but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      *GNU General Public License for more details.
+      *
+      *You should have received a copy of the GNU General Public License
+      *along with this program.  If not, see <http://www.gnu.org/licenses/>.
+      *
+      *Guided data entry for MSGFILE/MSG2FILE, the scroll-message
+      *rotation tables arduino.cob's SETUP-PARA reads. Lets a floor
+      *supervisor list, add, replace, or delete a message for either
+      *row without hand-editing the data files or leaving stale
+      *rotation entries behind.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. msgmaint.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MSGFILE ASSIGN TO "msgfile.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-MSG-STATUS.
+                SELECT MSG2FILE ASSIGN TO "msg2file.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-MSG2-STATUS.
+        DATA DIVISION.
+            FILE SECTION.
+            FD MSGFILE.
+                COPY "msgrec.cpy".
+            FD MSG2FILE.
+                COPY "msgrec.cpy"
+                    REPLACING ==MSG-RECORD== BY ==MSG2-RECORD==
+                              ==MSG-TEXT==   BY ==MSG2-TEXT==
+                              ==MSG-DWELL==  BY ==MSG2-DWELL==.
+            WORKING-STORAGE SECTION.
+            01 WS-MSG-STATUS PIC XX.
+            01 WS-MSG2-STATUS PIC XX.
+            01 WS-TARGET PIC X.
+                88 TARGET-ROW1 VALUE '1'.
+                88 TARGET-ROW2 VALUE '2'.
+            01 WS-TARGET-VALID PIC X VALUE 'N'.
+                88 TARGET-VALID VALUE 'Y'.
+            01 WS-TABLE-EOF PIC X VALUE 'N'.
+                88 TABLE-EOF VALUE 'Y'.
+            01 WS-MSG-COUNT PIC 9(4) VALUE 0.
+            01 WS-MSG-TABLE.
+                05 WS-MSG-ENTRY OCCURS 20 TIMES.
+                    10 WS-MSG-TEXT-T PIC A(5).
+                    10 WS-MSG-DWELL-T PIC 9(4).
+            01 WS-IX PIC 9(4).
+            01 WS-ACTION PIC X.
+                88 ACTION-ADD VALUE 'A'.
+                88 ACTION-REPLACE VALUE 'R'.
+                88 ACTION-DELETE VALUE 'D'.
+            01 WS-ACTION-VALID PIC X VALUE 'N'.
+                88 ACTION-VALID VALUE 'Y'.
+            01 WS-SLOT-INPUT PIC X(4).
+            01 WS-SLOT PIC 9(4).
+            01 WS-SLOT-VALID PIC X VALUE 'N'.
+                88 SLOT-VALID VALUE 'Y'.
+            01 WS-TEXT-INPUT PIC X(20).
+            01 WS-TEXT-TRIMMED PIC X(20).
+            01 WS-TEXT-VALID PIC X VALUE 'N'.
+                88 TEXT-VALID VALUE 'Y'.
+            01 WS-NEW-TEXT PIC A(5).
+            01 WS-DWELL-INPUT PIC X(4).
+            01 WS-DWELL-NUMERIC PIC 9(4).
+            01 WS-DWELL-VALID PIC X VALUE 'N'.
+                88 DWELL-VALID VALUE 'Y'.
+            01 WS-NEW-DWELL PIC 9(4).
+
+        PROCEDURE DIVISION.
+            DISPLAY "Sign message maintenance".
+            PERFORM UNTIL TARGET-VALID
+                DISPLAY "Maintain row 1 or row 2 messages? (1/2): "
+                    WITH NO ADVANCING
+                ACCEPT WS-TARGET
+                IF TARGET-ROW1 OR TARGET-ROW2
+                    MOVE 'Y' TO WS-TARGET-VALID
+                ELSE
+                    DISPLAY "Enter 1 or 2."
+                END-IF
+            END-PERFORM.
+            IF TARGET-ROW1
+                PERFORM LOAD-TABLE1-PARA
+            ELSE
+                PERFORM LOAD-TABLE2-PARA
+            END-IF.
+            PERFORM LIST-TABLE-PARA.
+            PERFORM UNTIL ACTION-VALID
+                DISPLAY "Add, Replace, or Delete a message? (A/R/D): "
+                    WITH NO ADVANCING
+                ACCEPT WS-ACTION
+                IF ACTION-ADD OR ACTION-REPLACE OR ACTION-DELETE
+                    IF (ACTION-REPLACE OR ACTION-DELETE)
+                            AND WS-MSG-COUNT = 0
+                        DISPLAY "Table is empty - nothing to replace "
+                            "or delete. Choose Add."
+                    ELSE
+                        MOVE 'Y' TO WS-ACTION-VALID
+                    END-IF
+                ELSE
+                    DISPLAY "Enter A, R, or D."
+                END-IF
+            END-PERFORM.
+            IF ACTION-ADD AND WS-MSG-COUNT >= 20
+                DISPLAY "Table already has 20 messages, the most "
+                    "arduino.cob reads. Replace or delete one first."
+                STOP RUN
+            END-IF.
+            IF ACTION-REPLACE OR ACTION-DELETE
+                PERFORM PROMPT-SLOT-PARA
+            END-IF.
+            IF ACTION-ADD OR ACTION-REPLACE
+                PERFORM PROMPT-TEXT-PARA
+                PERFORM PROMPT-DWELL-PARA
+            END-IF.
+            EVALUATE TRUE
+                WHEN ACTION-ADD
+                    ADD 1 TO WS-MSG-COUNT
+                    MOVE WS-NEW-TEXT TO WS-MSG-TEXT-T(WS-MSG-COUNT)
+                    MOVE WS-NEW-DWELL TO WS-MSG-DWELL-T(WS-MSG-COUNT)
+                WHEN ACTION-REPLACE
+                    MOVE WS-NEW-TEXT TO WS-MSG-TEXT-T(WS-SLOT)
+                    MOVE WS-NEW-DWELL TO WS-MSG-DWELL-T(WS-SLOT)
+                WHEN ACTION-DELETE
+                    PERFORM VARYING WS-IX FROM WS-SLOT BY 1
+                            UNTIL WS-IX >= WS-MSG-COUNT
+                        MOVE WS-MSG-TEXT-T(WS-IX + 1)
+                            TO WS-MSG-TEXT-T(WS-IX)
+                        MOVE WS-MSG-DWELL-T(WS-IX + 1)
+                            TO WS-MSG-DWELL-T(WS-IX)
+                    END-PERFORM
+                    SUBTRACT 1 FROM WS-MSG-COUNT
+            END-EVALUATE.
+            IF TARGET-ROW1
+                PERFORM SAVE-TABLE1-PARA
+            ELSE
+                PERFORM SAVE-TABLE2-PARA
+            END-IF.
+            DISPLAY "Done.".
+            STOP RUN.
+
+            LOAD-TABLE1-PARA.
+            OPEN INPUT MSGFILE.
+            IF WS-MSG-STATUS = "00"
+                PERFORM UNTIL TABLE-EOF OR WS-MSG-COUNT = 20
+                    READ MSGFILE
+                        AT END MOVE 'Y' TO WS-TABLE-EOF
+                        NOT AT END
+                            ADD 1 TO WS-MSG-COUNT
+                            MOVE MSG-TEXT
+                                TO WS-MSG-TEXT-T(WS-MSG-COUNT)
+                            MOVE MSG-DWELL
+                                TO WS-MSG-DWELL-T(WS-MSG-COUNT)
+                    END-READ
+                END-PERFORM
+                CLOSE MSGFILE
+            END-IF.
+
+            LOAD-TABLE2-PARA.
+            OPEN INPUT MSG2FILE.
+            IF WS-MSG2-STATUS = "00"
+                PERFORM UNTIL TABLE-EOF OR WS-MSG-COUNT = 20
+                    READ MSG2FILE
+                        AT END MOVE 'Y' TO WS-TABLE-EOF
+                        NOT AT END
+                            ADD 1 TO WS-MSG-COUNT
+                            MOVE MSG2-TEXT
+                                TO WS-MSG-TEXT-T(WS-MSG-COUNT)
+                            MOVE MSG2-DWELL
+                                TO WS-MSG-DWELL-T(WS-MSG-COUNT)
+                    END-READ
+                END-PERFORM
+                CLOSE MSG2FILE
+            END-IF.
+
+            SAVE-TABLE1-PARA.
+            OPEN OUTPUT MSGFILE.
+            PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-MSG-COUNT
+                MOVE WS-MSG-TEXT-T(WS-IX) TO MSG-TEXT
+                MOVE WS-MSG-DWELL-T(WS-IX) TO MSG-DWELL
+                WRITE MSG-RECORD
+            END-PERFORM.
+            CLOSE MSGFILE.
+
+            SAVE-TABLE2-PARA.
+            OPEN OUTPUT MSG2FILE.
+            PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-MSG-COUNT
+                MOVE WS-MSG-TEXT-T(WS-IX) TO MSG2-TEXT
+                MOVE WS-MSG-DWELL-T(WS-IX) TO MSG2-DWELL
+                WRITE MSG2-RECORD
+            END-PERFORM.
+            CLOSE MSG2FILE.
+
+            LIST-TABLE-PARA.
+            IF WS-MSG-COUNT = 0
+                DISPLAY "No messages currently in the rotation."
+            ELSE
+                DISPLAY "Current rotation:"
+                PERFORM VARYING WS-IX FROM 1 BY 1
+                        UNTIL WS-IX > WS-MSG-COUNT
+                    DISPLAY "  " WS-IX ": '" WS-MSG-TEXT-T(WS-IX)
+                        "' dwell " WS-MSG-DWELL-T(WS-IX)
+                END-PERFORM
+            END-IF.
+
+            PROMPT-SLOT-PARA.
+            PERFORM UNTIL SLOT-VALID
+                DISPLAY "Slot number (1-" WS-MSG-COUNT "): "
+                    WITH NO ADVANCING
+                ACCEPT WS-SLOT-INPUT
+                IF WS-SLOT-INPUT = SPACES
+                    DISPLAY "Enter a slot number."
+                ELSE
+                    IF FUNCTION TRIM(WS-SLOT-INPUT) IS NUMERIC
+                        MOVE FUNCTION TRIM(WS-SLOT-INPUT) TO WS-SLOT
+                    END-IF
+                    IF FUNCTION TRIM(WS-SLOT-INPUT) IS NUMERIC
+                            AND WS-SLOT > 0 AND WS-SLOT <= WS-MSG-COUNT
+                        MOVE 'Y' TO WS-SLOT-VALID
+                    ELSE
+                        DISPLAY "Enter a slot number between 1 and "
+                            WS-MSG-COUNT "."
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            PROMPT-TEXT-PARA.
+            PERFORM UNTIL TEXT-VALID
+                DISPLAY "New scroll message (max 5 characters): "
+                    WITH NO ADVANCING
+                ACCEPT WS-TEXT-INPUT
+                MOVE FUNCTION TRIM(WS-TEXT-INPUT) TO WS-TEXT-TRIMMED
+                IF WS-TEXT-TRIMMED = SPACES
+                    DISPLAY "Message cannot be blank."
+                ELSE
+                    IF WS-TEXT-TRIMMED(6:15) NOT = SPACES
+                        DISPLAY "Message too long - max 5 characters."
+                    ELSE
+                        MOVE WS-TEXT-TRIMMED(1:5) TO WS-NEW-TEXT
+                        MOVE 'Y' TO WS-TEXT-VALID
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            PROMPT-DWELL-PARA.
+            PERFORM UNTIL DWELL-VALID
+                DISPLAY "Dwell time in cycles (1-9999): "
+                    WITH NO ADVANCING
+                ACCEPT WS-DWELL-INPUT
+                IF WS-DWELL-INPUT = SPACES
+                    DISPLAY "Dwell time must be a positive number."
+                ELSE
+                    IF FUNCTION TRIM(WS-DWELL-INPUT) IS NUMERIC
+                        MOVE FUNCTION TRIM(WS-DWELL-INPUT)
+                            TO WS-DWELL-NUMERIC
+                    END-IF
+                    IF FUNCTION TRIM(WS-DWELL-INPUT) IS NUMERIC
+                            AND WS-DWELL-NUMERIC > 0
+                        MOVE WS-DWELL-NUMERIC TO WS-NEW-DWELL
+                        MOVE 'Y' TO WS-DWELL-VALID
+                    ELSE
+                        DISPLAY "Dwell time must be a positive number."
+                    END-IF
+                END-IF
+            END-PERFORM.
