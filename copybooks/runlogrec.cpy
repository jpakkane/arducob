@@ -0,0 +1,22 @@
+      *Copyright (C) 2016 Jussi Pakkanen
+      *
+      *This program is free software: you can redistribute it and/or modify
+      *it under the terms of the GNU General Public License as published by
+      *the Free Software Foundation, either version 3 of the License, or
+      *(at your option) any later version.
+      *
+      *This program is distributed in the hope that it will be useful,
+      *but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      *GNU General Public License for more details.
+      *
+      *You should have received a copy of the GNU General Public License
+      *along with this program.  If not, see <http://www.gnu.org/licenses/>.
+      *
+      *Shared record layout for RUNLOG, one record appended by arduino.cob
+      *at the end of each run, read back by shiftrpt.cob for the daily
+      *shift summary.
+        01 RUN-LOG-RECORD.
+            05 RUN-START-TS PIC X(14).
+            05 RUN-END-TS PIC X(14).
+            05 RUN-CYCLES PIC 9(4).
