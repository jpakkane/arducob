@@ -0,0 +1,21 @@
+      *Copyright (C) 2016 Jussi Pakkanen
+      *
+      *This program is free software: you can redistribute it and/or modify
+      *it under the terms of the GNU General Public License as published by
+      *the Free Software Foundation, either version 3 of the License, or
+      *(at your option) any later version.
+      *
+      *This program is distributed in the hope that it will be useful,
+      *but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      *GNU General Public License for more details.
+      *
+      *You should have received a copy of the GNU General Public License
+      *along with this program.  If not, see <http://www.gnu.org/licenses/>.
+      *
+      *Shared record layout for the LCD scroll-message rotation files
+      *(MSGFILE for row 1, MSG2FILE for row 2). One record per message,
+      *read in order and cycled by arduino.cob, maintained by msgmaint.cob.
+        01 MSG-RECORD.
+            05 MSG-TEXT PIC A(5).
+            05 MSG-DWELL PIC 9(4).
