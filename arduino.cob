@@ -15,38 +15,435 @@
 
         IDENTIFICATION DIVISION.
         PROGRAM-ID. arduino.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MSGFILE ASSIGN TO "msgfile.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-MSG-STATUS.
+                SELECT CKPTFILE ASSIGN TO "ckptfile.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-CKPT-STATUS.
+                SELECT GEOMFILE ASSIGN TO "geomfile.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-GEOM-STATUS.
+                SELECT MSG2FILE ASSIGN TO "msg2file.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-MSG2-STATUS.
+                SELECT ERRFILE ASSIGN TO "errlog.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-ERR-STATUS.
+                SELECT RUNLOG ASSIGN TO "runlog.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-RUNLOG-STATUS.
+                SELECT SCHEDFILE ASSIGN TO "schedfile.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-SCHED-STATUS.
+                SELECT HBFILE ASSIGN TO "heartbeat.dat"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-HB-STATUS.
         DATA DIVISION.
+            FILE SECTION.
+            FD MSGFILE.
+                COPY "msgrec.cpy".
+            FD MSG2FILE.
+                COPY "msgrec.cpy"
+                    REPLACING ==MSG-RECORD== BY ==MSG2-RECORD==
+                              ==MSG-TEXT==   BY ==MSG2-TEXT==
+                              ==MSG-DWELL==  BY ==MSG2-DWELL==.
+            FD GEOMFILE.
+            01 GEOM-RECORD.
+                05 GEOM-MID PIC 9(4).
+                05 GEOM-MAX PIC 9(4).
+                05 GEOM-WRAP PIC 9(4).
+            FD CKPTFILE.
+            01 CKPT-RECORD.
+                05 CKPT-TICKS PIC 9(4).
+                05 CKPT-WS-CNT PIC 9(4).
+                05 CKPT-OFFSET1 PIC 9(4).
+                05 CKPT-OFFSET2 PIC 9(4).
+                05 CKPT-MSG-INDEX1 PIC 9(4).
+                05 CKPT-DWELL-COUNT1 PIC 9(4).
+                05 CKPT-CTXT PIC A(5).
+                05 CKPT-TICKS2 PIC 9(4).
+                05 CKPT-OFFSET-ROW2 PIC 9(4).
+                05 CKPT-MSG-INDEX2 PIC 9(4).
+                05 CKPT-DWELL-COUNT2 PIC 9(4).
+                05 CKPT-CTXT2 PIC A(5).
+            FD ERRFILE.
+            01 ERR-RECORD.
+                05 ERR-TIMESTAMP PIC X(14).
+                05 ERR-CALL-NAME PIC X(10).
+                05 ERR-RETURN-CODE PIC S9(4).
+            FD RUNLOG.
+                COPY "runlogrec.cpy".
+            FD SCHEDFILE.
+            01 SCHED-RECORD.
+                05 SCHED-START-HOUR PIC 99.
+                05 SCHED-END-HOUR PIC 99.
+                05 SCHED-DELAY PIC 9(4).
+            FD HBFILE.
+            01 HB-RECORD.
+                05 HB-TIMESTAMP PIC X(14).
+                05 HB-TICKS PIC 9(4).
+                05 HB-OFFSET1 PIC 9(4).
+                05 HB-OFFSET2 PIC 9(4).
             WORKING-STORAGE SECTION.
+            01 WS-MSG-STATUS PIC XX.
+            01 WS-CKPT-STATUS PIC XX.
+            01 WS-GEOM-STATUS PIC XX.
+            01 WS-MSG2-STATUS PIC XX.
+            01 WS-ERR-STATUS PIC XX.
+            01 WS-RUNLOG-STATUS PIC XX.
+            01 WS-HW-CALL-NAME PIC X(10).
+            01 WS-HW-RETRY-COUNT USAGE UNSIGNED-INT VALUE 0.
+            01 WS-HW-MAX-RETRIES USAGE UNSIGNED-INT VALUE 3.
+            01 WS-RUN-START-TS PIC X(14).
+            01 WS-SCHED-STATUS PIC XX.
+            01 WS-SCHED-EOF PIC X VALUE 'N'.
+                88 SCHED-EOF VALUE 'Y'.
+            01 WS-CURRENT-HOUR PIC 99.
+            01 WS-SLEEP-DELAY USAGE UNSIGNED-INT VALUE 500.
+            01 WS-HB-STATUS PIC XX.
+            01 WS-GEOM-MID USAGE UNSIGNED-INT VALUE 11.
+            01 WS-GEOM-MAX USAGE UNSIGNED-INT VALUE 22.
+            01 WS-GEOM-WRAP USAGE UNSIGNED-INT VALUE 20.
             01 CTXT PIC A(5) VALUE 'COBOL'.
+            01 CTXT2 PIC A(5) VALUE SPACES.
             01 WS-CNT USAGE UNSIGNED-INT.
+            01 WS-RUN-CYCLES USAGE UNSIGNED-INT VALUE 0.
             01 OFFSET1 USAGE UNSIGNED-INT.
             01 OFFSET2 USAGE UNSIGNED-INT.
+            01 OFFSET-ROW2 USAGE UNSIGNED-INT VALUE 0.
             01 TICKS USAGE UNSIGNED-INT.
+            01 TICKS2 USAGE UNSIGNED-INT VALUE 0.
             01 INDEX1 USAGE UNSIGNED-INT VALUE 0.
             01 INDEX2 USAGE UNSIGNED-INT VALUE 1.
+            01 WS-MSG-EOF PIC X VALUE 'N'.
+                88 MSG-EOF VALUE 'Y'.
+            01 WS-MSG2-EOF PIC X VALUE 'N'.
+                88 MSG2-EOF VALUE 'Y'.
+            01 WS-ROW2-INDEPENDENT PIC X VALUE 'N'.
+                88 ROW2-INDEPENDENT VALUE 'Y'.
+            01 WS-MSG-COUNT1 USAGE UNSIGNED-INT VALUE 0.
+            01 WS-MSG-INDEX1 USAGE UNSIGNED-INT VALUE 1.
+            01 WS-DWELL-COUNT1 USAGE UNSIGNED-INT VALUE 0.
+            01 WS-MSG-TABLE1.
+                05 WS-MSG-ENTRY1 OCCURS 20 TIMES.
+                    10 WS-MSG-TEXT1 PIC A(5).
+                    10 WS-MSG-DWELL1 PIC 9(4).
+            01 WS-MSG-COUNT2 USAGE UNSIGNED-INT VALUE 0.
+            01 WS-MSG-INDEX2 USAGE UNSIGNED-INT VALUE 1.
+            01 WS-DWELL-COUNT2 USAGE UNSIGNED-INT VALUE 0.
+            01 WS-MSG-TABLE2.
+                05 WS-MSG-ENTRY2 OCCURS 20 TIMES.
+                    10 WS-MSG-TEXT2 PIC A(5).
+                    10 WS-MSG-DWELL2 PIC 9(4).
 
         PROCEDURE DIVISION.
-            MOVE 0 TO TICKS.
+            PERFORM SETUP-PARA.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-START-TS.
             A-PARA.
+            PERFORM LOAD-CKPT-PARA.
             PERFORM B-PARA UNTIL WS-CNT>20.
+            PERFORM WRITE-RUNLOG-PARA.
             STOP RUN.
 
+            SETUP-PARA.
+            OPEN INPUT MSGFILE.
+            IF WS-MSG-STATUS NOT = "00"
+                MOVE 'Y' TO WS-MSG-EOF
+            ELSE
+                PERFORM UNTIL MSG-EOF OR WS-MSG-COUNT1 = 20
+                    READ MSGFILE
+                        AT END MOVE 'Y' TO WS-MSG-EOF
+                        NOT AT END
+                            ADD 1 TO WS-MSG-COUNT1
+                            MOVE MSG-TEXT
+                                TO WS-MSG-TEXT1(WS-MSG-COUNT1)
+                            MOVE MSG-DWELL
+                                TO WS-MSG-DWELL1(WS-MSG-COUNT1)
+                    END-READ
+                END-PERFORM
+                CLOSE MSGFILE
+            END-IF.
+            IF WS-MSG-COUNT1 = 0
+                MOVE 1 TO WS-MSG-COUNT1
+                MOVE 'COBOL' TO WS-MSG-TEXT1(1)
+                MOVE 5 TO WS-MSG-DWELL1(1)
+            END-IF.
+            MOVE WS-MSG-TEXT1(1) TO CTXT.
+            OPEN INPUT MSG2FILE.
+            IF WS-MSG2-STATUS NOT = "00"
+                MOVE 'Y' TO WS-MSG2-EOF
+            ELSE
+                PERFORM UNTIL MSG2-EOF OR WS-MSG-COUNT2 = 20
+                    READ MSG2FILE
+                        AT END MOVE 'Y' TO WS-MSG2-EOF
+                        NOT AT END
+                            ADD 1 TO WS-MSG-COUNT2
+                            MOVE MSG2-TEXT
+                                TO WS-MSG-TEXT2(WS-MSG-COUNT2)
+                            MOVE MSG2-DWELL
+                                TO WS-MSG-DWELL2(WS-MSG-COUNT2)
+                    END-READ
+                END-PERFORM
+                CLOSE MSG2FILE
+            END-IF.
+            IF WS-MSG-COUNT2 > 0
+                MOVE 'Y' TO WS-ROW2-INDEPENDENT
+                MOVE WS-MSG-TEXT2(1) TO CTXT2
+            END-IF.
+            OPEN INPUT GEOMFILE.
+            IF WS-GEOM-STATUS = "00"
+                READ GEOMFILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE GEOM-MID TO WS-GEOM-MID
+                        MOVE GEOM-MAX TO WS-GEOM-MAX
+                        MOVE GEOM-WRAP TO WS-GEOM-WRAP
+                END-READ
+                CLOSE GEOMFILE
+            END-IF.
+
+            LOAD-CKPT-PARA.
+            MOVE 0 TO TICKS.
+            MOVE 0 TO TICKS2.
+            MOVE 0 TO WS-CNT.
+            OPEN INPUT CKPTFILE.
+            IF WS-CKPT-STATUS = "00"
+                READ CKPTFILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKPT-TICKS TO TICKS
+                        MOVE CKPT-WS-CNT TO WS-CNT
+                        IF WS-CNT > 20
+                            MOVE 0 TO WS-CNT
+                        END-IF
+                        MOVE CKPT-OFFSET1 TO OFFSET1
+                        MOVE CKPT-OFFSET2 TO OFFSET2
+                        MOVE CKPT-MSG-INDEX1 TO WS-MSG-INDEX1
+                        MOVE CKPT-DWELL-COUNT1 TO WS-DWELL-COUNT1
+                        MOVE CKPT-CTXT TO CTXT
+                        MOVE CKPT-TICKS2 TO TICKS2
+                        MOVE CKPT-OFFSET-ROW2 TO OFFSET-ROW2
+                        MOVE CKPT-MSG-INDEX2 TO WS-MSG-INDEX2
+                        MOVE CKPT-DWELL-COUNT2 TO WS-DWELL-COUNT2
+                        IF ROW2-INDEPENDENT
+                            MOVE CKPT-CTXT2 TO CTXT2
+                        END-IF
+                END-READ
+                CLOSE CKPTFILE
+            END-IF.
+
+            SAVE-CKPT-PARA.
+            MOVE TICKS TO CKPT-TICKS.
+            MOVE WS-CNT TO CKPT-WS-CNT.
+            MOVE OFFSET1 TO CKPT-OFFSET1.
+            MOVE OFFSET2 TO CKPT-OFFSET2.
+            MOVE WS-MSG-INDEX1 TO CKPT-MSG-INDEX1.
+            MOVE WS-DWELL-COUNT1 TO CKPT-DWELL-COUNT1.
+            MOVE CTXT TO CKPT-CTXT.
+            MOVE TICKS2 TO CKPT-TICKS2.
+            MOVE OFFSET-ROW2 TO CKPT-OFFSET-ROW2.
+            MOVE WS-MSG-INDEX2 TO CKPT-MSG-INDEX2.
+            MOVE WS-DWELL-COUNT2 TO CKPT-DWELL-COUNT2.
+            MOVE CTXT2 TO CKPT-CTXT2.
+            OPEN OUTPUT CKPTFILE.
+            WRITE CKPT-RECORD.
+            CLOSE CKPTFILE.
+
             B-PARA.
-            CALL "sleeping".
+            PERFORM GET-SCHED-DELAY-PARA.
+            CALL "sleeping" USING WS-SLEEP-DELAY.
+            PERFORM CHECK-SLEEPING-PARA.
             CALL "clearlcd".
-            IF TICKS <= 11 THEN
+            PERFORM CHECK-CLEARLCD-PARA.
+            IF TICKS <= WS-GEOM-MID THEN
                 MOVE TICKS TO OFFSET1
             ELSE
-                MOVE 22 TO OFFSET1
+                MOVE WS-GEOM-MAX TO OFFSET1
                 SUBTRACT TICKS FROM OFFSET1
             END-IF.
-            MOVE 11 TO OFFSET2.
-            SUBTRACT OFFSET1 FROM OFFSET2.
+            IF ROW2-INDEPENDENT
+                IF TICKS2 <= WS-GEOM-MID THEN
+                    MOVE TICKS2 TO OFFSET-ROW2
+                ELSE
+                    MOVE WS-GEOM-MAX TO OFFSET-ROW2
+                    SUBTRACT TICKS2 FROM OFFSET-ROW2
+                END-IF
+                MOVE OFFSET-ROW2 TO OFFSET2
+            ELSE
+                MOVE WS-GEOM-MID TO OFFSET2
+                SUBTRACT OFFSET1 FROM OFFSET2
+                MOVE CTXT TO CTXT2
+            END-IF.
             CALL "setlcd" USING INDEX1, OFFSET1, CTXT.
-            CALL "setlcd" USING INDEX2, OFFSET2, CTXT.
-            IF TICKS > 20 THEN
+            PERFORM CHECK-SETLCD1-PARA.
+            CALL "setlcd" USING INDEX2, OFFSET2, CTXT2.
+            PERFORM CHECK-SETLCD2-PARA.
+            IF TICKS > WS-GEOM-WRAP THEN
                 MOVE 0 TO TICKS
             ELSE
                 ADD 1 TO TICKS
             END-IF.
+            IF ROW2-INDEPENDENT
+                IF TICKS2 > WS-GEOM-WRAP THEN
+                    MOVE 0 TO TICKS2
+                ELSE
+                    ADD 1 TO TICKS2
+                END-IF
+            END-IF.
+            ADD 1 TO WS-DWELL-COUNT1.
+            IF WS-DWELL-COUNT1 >= WS-MSG-DWELL1(WS-MSG-INDEX1)
+                MOVE 0 TO WS-DWELL-COUNT1
+                ADD 1 TO WS-MSG-INDEX1
+                IF WS-MSG-INDEX1 > WS-MSG-COUNT1
+                    MOVE 1 TO WS-MSG-INDEX1
+                END-IF
+                MOVE WS-MSG-TEXT1(WS-MSG-INDEX1) TO CTXT
+                MOVE 0 TO TICKS
+            END-IF.
+            IF ROW2-INDEPENDENT
+                ADD 1 TO WS-DWELL-COUNT2
+                IF WS-DWELL-COUNT2 >= WS-MSG-DWELL2(WS-MSG-INDEX2)
+                    MOVE 0 TO WS-DWELL-COUNT2
+                    ADD 1 TO WS-MSG-INDEX2
+                    IF WS-MSG-INDEX2 > WS-MSG-COUNT2
+                        MOVE 1 TO WS-MSG-INDEX2
+                    END-IF
+                    MOVE WS-MSG-TEXT2(WS-MSG-INDEX2) TO CTXT2
+                    MOVE 0 TO TICKS2
+                END-IF
+            END-IF.
+            ADD 1 TO WS-CNT.
+            ADD 1 TO WS-RUN-CYCLES.
+            PERFORM SAVE-CKPT-PARA.
+            PERFORM SEND-HEARTBEAT-PARA.
 
+            CHECK-SLEEPING-PARA.
+            MOVE 0 TO WS-HW-RETRY-COUNT.
+            MOVE "SLEEPING" TO WS-HW-CALL-NAME.
+            PERFORM UNTIL RETURN-CODE = 0
+                    OR WS-HW-RETRY-COUNT >= WS-HW-MAX-RETRIES
+                PERFORM LOG-HW-ERROR-PARA
+                ADD 1 TO WS-HW-RETRY-COUNT
+                CALL "clearlcd"
+                MOVE 0 TO TICKS
+                MOVE 0 TO TICKS2
+                CALL "sleeping" USING WS-SLEEP-DELAY
+            END-PERFORM.
+            IF RETURN-CODE NOT = 0
+                PERFORM LOG-HW-ERROR-PARA
+            END-IF.
+
+            CHECK-CLEARLCD-PARA.
+            MOVE 0 TO WS-HW-RETRY-COUNT.
+            MOVE "CLEARLCD" TO WS-HW-CALL-NAME.
+            PERFORM UNTIL RETURN-CODE = 0
+                    OR WS-HW-RETRY-COUNT >= WS-HW-MAX-RETRIES
+                PERFORM LOG-HW-ERROR-PARA
+                ADD 1 TO WS-HW-RETRY-COUNT
+                MOVE 0 TO TICKS
+                MOVE 0 TO TICKS2
+                CALL "clearlcd"
+            END-PERFORM.
+            IF RETURN-CODE NOT = 0
+                PERFORM LOG-HW-ERROR-PARA
+            END-IF.
+
+            CHECK-SETLCD1-PARA.
+            MOVE 0 TO WS-HW-RETRY-COUNT.
+            MOVE "SETLCD1" TO WS-HW-CALL-NAME.
+            PERFORM UNTIL RETURN-CODE = 0
+                    OR WS-HW-RETRY-COUNT >= WS-HW-MAX-RETRIES
+                PERFORM LOG-HW-ERROR-PARA
+                ADD 1 TO WS-HW-RETRY-COUNT
+                CALL "clearlcd"
+                MOVE 0 TO TICKS
+                MOVE 0 TO TICKS2
+                CALL "setlcd" USING INDEX1, OFFSET1, CTXT
+            END-PERFORM.
+            IF RETURN-CODE NOT = 0
+                PERFORM LOG-HW-ERROR-PARA
+            END-IF.
+
+            CHECK-SETLCD2-PARA.
+            MOVE 0 TO WS-HW-RETRY-COUNT.
+            MOVE "SETLCD2" TO WS-HW-CALL-NAME.
+            PERFORM UNTIL RETURN-CODE = 0
+                    OR WS-HW-RETRY-COUNT >= WS-HW-MAX-RETRIES
+                PERFORM LOG-HW-ERROR-PARA
+                ADD 1 TO WS-HW-RETRY-COUNT
+                CALL "clearlcd"
+                MOVE 0 TO TICKS
+                MOVE 0 TO TICKS2
+                CALL "setlcd" USING INDEX2, OFFSET2, CTXT2
+            END-PERFORM.
+            IF RETURN-CODE NOT = 0
+                PERFORM LOG-HW-ERROR-PARA
+            END-IF.
+
+            SEND-HEARTBEAT-PARA.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO HB-TIMESTAMP.
+            MOVE TICKS TO HB-TICKS.
+            MOVE OFFSET1 TO HB-OFFSET1.
+            MOVE OFFSET2 TO HB-OFFSET2.
+            OPEN EXTEND HBFILE.
+            IF WS-HB-STATUS NOT = "00"
+                OPEN OUTPUT HBFILE
+            END-IF.
+            WRITE HB-RECORD.
+            CLOSE HBFILE.
+
+            GET-SCHED-DELAY-PARA.
+            MOVE FUNCTION CURRENT-DATE(9:2) TO WS-CURRENT-HOUR.
+            MOVE 500 TO WS-SLEEP-DELAY.
+            MOVE 'N' TO WS-SCHED-EOF.
+            OPEN INPUT SCHEDFILE.
+            IF WS-SCHED-STATUS = "00"
+                PERFORM UNTIL SCHED-EOF
+                    READ SCHEDFILE
+                        AT END MOVE 'Y' TO WS-SCHED-EOF
+                        NOT AT END PERFORM APPLY-SCHED-PARA
+                    END-READ
+                END-PERFORM
+                CLOSE SCHEDFILE
+            END-IF.
+
+            APPLY-SCHED-PARA.
+            IF SCHED-START-HOUR <= SCHED-END-HOUR
+                IF WS-CURRENT-HOUR >= SCHED-START-HOUR
+                        AND WS-CURRENT-HOUR < SCHED-END-HOUR
+                    MOVE SCHED-DELAY TO WS-SLEEP-DELAY
+                END-IF
+            ELSE
+                IF WS-CURRENT-HOUR >= SCHED-START-HOUR
+                        OR WS-CURRENT-HOUR < SCHED-END-HOUR
+                    MOVE SCHED-DELAY TO WS-SLEEP-DELAY
+                END-IF
+            END-IF.
+
+            WRITE-RUNLOG-PARA.
+            MOVE WS-RUN-START-TS TO RUN-START-TS.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO RUN-END-TS.
+            MOVE WS-RUN-CYCLES TO RUN-CYCLES.
+            OPEN EXTEND RUNLOG.
+            IF WS-RUNLOG-STATUS NOT = "00"
+                OPEN OUTPUT RUNLOG
+            END-IF.
+            WRITE RUN-LOG-RECORD.
+            CLOSE RUNLOG.
+
+            LOG-HW-ERROR-PARA.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO ERR-TIMESTAMP.
+            MOVE WS-HW-CALL-NAME TO ERR-CALL-NAME.
+            MOVE RETURN-CODE TO ERR-RETURN-CODE.
+            OPEN EXTEND ERRFILE.
+            IF WS-ERR-STATUS NOT = "00"
+                OPEN OUTPUT ERRFILE
+            END-IF.
+            WRITE ERR-RECORD.
+            CLOSE ERRFILE.
